@@ -1,4 +1,4 @@
-             ******************************************************************
+      ******************************************************************
       * Author:
       * Date:
       * Purpose:
@@ -6,19 +6,74 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Hello_World.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETING-FILE ASSIGN TO "GREETFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TITLE-FILE ASSIGN TO "TITLEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GREETING-FILE.
+       01  GREETING-RECORD PIC X(60).
+
+       FD  TITLE-FILE.
+           COPY TITLEREC.
+
        WORKING-STORAGE SECTION.
        01 GREETINGS PIC X(11).
-       01 TITLE PIC X(40) VALUE 'This is a test.'.
+       01 WS-TITLE PIC X(40).
+       01 WS-DEFAULT-TITLE PIC X(40).
+       01 WS-TODAY PIC 9(8).
        01 NUMBER1 PIC 9(1) VALUE 7.
-       
+       01 WS-TITLE-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 WS-TITLE-FOUND VALUE "Y".
+       01 WS-TITLE-EOF-SWITCH PIC X(01) VALUE "N".
+           88 WS-TITLE-EOF VALUE "Y".
+
        PROCEDURE DIVISION.
             DISPLAY "Hello world".
-            MOVE "welcome." TO GREETINGS.
+            DISPLAY "What is your name?".
+            ACCEPT GREETINGS.
             DISPLAY "Hello, " GREETINGS.
-            DISPLAY "I love COBOL. " TITLE.
+            PERFORM GET-TITLE.
+            DISPLAY "I love COBOL. " WS-TITLE.
             DISPLAY "Testing number: " NUMBER1.
-            
+            PERFORM WRITE-GREETING.
+
             STOP RUN.
+
+       WRITE-GREETING.
+           OPEN EXTEND GREETING-FILE.
+           STRING "Hello, " GREETINGS DELIMITED BY SIZE
+               INTO GREETING-RECORD.
+           WRITE GREETING-RECORD.
+           CLOSE GREETING-FILE.
+
+       GET-TITLE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT TITLE-FILE.
+           READ TITLE-FILE
+               AT END SET WS-TITLE-EOF TO TRUE
+           END-READ.
+           PERFORM SCAN-TITLE-LINE UNTIL WS-TITLE-EOF.
+           CLOSE TITLE-FILE.
+           IF NOT WS-TITLE-FOUND
+               MOVE WS-DEFAULT-TITLE TO WS-TITLE
+           END-IF.
+
+       SCAN-TITLE-LINE.
+           IF TITLE-DATE OF TITLE-RECORD = WS-TODAY
+               MOVE TITLE-TEXT OF TITLE-RECORD TO WS-TITLE
+               SET WS-TITLE-FOUND TO TRUE
+           END-IF.
+           IF TITLE-DATE OF TITLE-RECORD = 0
+               MOVE TITLE-TEXT OF TITLE-RECORD TO WS-DEFAULT-TITLE
+           END-IF.
+           READ TITLE-FILE
+               AT END SET WS-TITLE-EOF TO TRUE
+           END-READ.
+
        END PROGRAM Hello_World.
\ No newline at end of file
