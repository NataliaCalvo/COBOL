@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  DIVIDE engine, called with NUM1/NUM2/RESULT and a
+      *           REMAINDER-OUT by operationsBatchDriver.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsDivideCalc.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+       01 NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+       01 RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+       01 REMAINDER-OUT PIC S9(7)V99 SIGN LEADING SEPARATE.
+       01 STATUS-OUT PIC X(02).
+
+       PROCEDURE DIVISION USING NUM1, NUM2, RESULT, REMAINDER-OUT,
+           STATUS-OUT.
+       0000-MAINLINE.
+      * RESULT is rounded to two decimals, so REMAINDER-OUT here is
+      * the small residual left after that rounding, not the integer
+      * remainder an unrounded integer division would give.
+           MOVE "00" TO STATUS-OUT.
+           DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+               REMAINDER REMAINDER-OUT
+               ON SIZE ERROR
+                   MOVE ZERO TO RESULT
+                   MOVE ZERO TO REMAINDER-OUT
+                   MOVE "10" TO STATUS-OUT
+           END-DIVIDE.
+           GOBACK.
+
+       END PROGRAM operationsDivideCalc.
