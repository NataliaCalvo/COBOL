@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Reads HISTFILE end to end and writes a comma-delimited
+      *           extract (date, program, NUM1, NUM2, RESULT) that can
+      *           be handed to Finance without a manual rekey off the
+      *           green screen.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsHistoryExport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORT-FILE ASSIGN TO "HISTEXPORTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+           COPY HISTREC.
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EXPORT-LINE PIC X(80).
+      * No comma in these edit patterns - the export line is
+      * comma-delimited, and a thousands-separator comma would split
+      * a NUM1/NUM2/RESULT value across two CSV columns.
+           01 WS-NUM1-EDIT PIC ZZZZZZ9.99-.
+           01 WS-NUM2-EDIT PIC ZZZZZZ9.99-.
+           01 WS-RESULT-EDIT PIC ZZZZZZ9.99-.
+           01 WS-HIST-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-HIST-EOF VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-HIST-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HIST-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+           MOVE "DATE,PROGRAM,NUM1,NUM2,RESULT" TO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
+           READ HIST-FILE
+               AT END SET WS-HIST-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           MOVE HIST-NUM1 OF HIST-RECORD TO WS-NUM1-EDIT.
+           MOVE HIST-NUM2 OF HIST-RECORD TO WS-NUM2-EDIT.
+           MOVE HIST-RESULT OF HIST-RECORD TO WS-RESULT-EDIT.
+           STRING HIST-DATE OF HIST-RECORD DELIMITED BY SIZE
+               "," HIST-PROGRAM OF HIST-RECORD DELIMITED BY SPACE
+               "," WS-NUM1-EDIT DELIMITED BY SIZE
+               "," WS-NUM2-EDIT DELIMITED BY SIZE
+               "," WS-RESULT-EDIT DELIMITED BY SIZE
+               INTO WS-EXPORT-LINE.
+           MOVE WS-EXPORT-LINE TO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
+           READ HIST-FILE
+               AT END SET WS-HIST-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE.
+           CLOSE EXPORT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM operationsHistoryExport.
