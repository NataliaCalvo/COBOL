@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Runs one NUM1/NUM2 pair through ADD, SUBTRACT,
+      *           MULTIPLY and DIVIDE and prints a single side-by-side
+      *           summary line, instead of running four separate
+      *           executables to sanity-check one pair of figures.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsSummary.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "RATETABLE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTREC.
+
+       FD  RATE-FILE.
+           COPY RATETBL.
+
+       WORKING-STORAGE SECTION.
+           COPY MATHFLDS.
+           01 WS-ADD-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 WS-SUB-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 WS-MUL-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 WS-DIV-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 WS-DIV-REMAINDER PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY "INSTALLATION" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-INSTALL-ENTRY FROM ENVIRONMENT-VALUE.
+           IF WS-INSTALL-ENTRY NOT = SPACES
+               MOVE WS-INSTALL-ENTRY TO WS-INSTALLATION-CODE
+           END-IF.
+           PERFORM GET-INSTALL-RULES.
+           PERFORM VALIDATE-NUM1.
+           PERFORM VALIDATE-NUM2.
+           COMPUTE WS-ADD-RESULT ROUNDED = NUM1 + NUM2
+               ON SIZE ERROR
+                   DISPLAY "Overflow on ADD"
+                   MOVE "Overflow on ADD" TO WS-EXCEPT-MESSAGE
+                   MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM WRITE-EXCEPTION
+           END-COMPUTE.
+           IF WS-TAX-RATE > ZERO
+               IF WS-ROUND-TRUNCATE
+                   COMPUTE WS-ADD-RESULT =
+                       WS-ADD-RESULT + (WS-ADD-RESULT * WS-TAX-RATE)
+               ELSE
+                   COMPUTE WS-ADD-RESULT ROUNDED =
+                       WS-ADD-RESULT + (WS-ADD-RESULT * WS-TAX-RATE)
+               END-IF
+           END-IF.
+           COMPUTE WS-SUB-RESULT ROUNDED = NUM2 - NUM1
+               ON SIZE ERROR
+                   DISPLAY "Overflow on SUBTRACT"
+                   MOVE "Overflow on SUBTRACT" TO WS-EXCEPT-MESSAGE
+                   MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM WRITE-EXCEPTION
+           END-COMPUTE.
+           IF WS-TAX-RATE > ZERO
+               IF WS-ROUND-TRUNCATE
+                   COMPUTE WS-SUB-RESULT =
+                       WS-SUB-RESULT + (WS-SUB-RESULT * WS-TAX-RATE)
+               ELSE
+                   COMPUTE WS-SUB-RESULT ROUNDED =
+                       WS-SUB-RESULT + (WS-SUB-RESULT * WS-TAX-RATE)
+               END-IF
+           END-IF.
+           COMPUTE WS-MUL-RESULT ROUNDED = NUM1 * NUM2
+               ON SIZE ERROR
+                   DISPLAY "Overflow on MULTIPLY"
+                   MOVE "Overflow on MULTIPLY" TO WS-EXCEPT-MESSAGE
+                   MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM WRITE-EXCEPTION
+           END-COMPUTE.
+           IF WS-TAX-RATE > ZERO
+               IF WS-ROUND-TRUNCATE
+                   COMPUTE WS-MUL-RESULT =
+                       WS-MUL-RESULT + (WS-MUL-RESULT * WS-TAX-RATE)
+               ELSE
+                   COMPUTE WS-MUL-RESULT ROUNDED =
+                       WS-MUL-RESULT + (WS-MUL-RESULT * WS-TAX-RATE)
+               END-IF
+           END-IF.
+           IF NUM2 = ZERO
+               DISPLAY "Cannot divide by zero"
+               MOVE ZERO TO WS-DIV-RESULT
+               MOVE ZERO TO WS-DIV-REMAINDER
+               MOVE "Divide by zero rejected" TO WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM WRITE-EXCEPTION
+           ELSE
+      * WS-DIV-RESULT is rounded to two decimals, so WS-DIV-REMAINDER
+      * is the residual left after that rounding, not an integer
+      * remainder.
+               DIVIDE NUM1 BY NUM2 GIVING WS-DIV-RESULT ROUNDED
+                   REMAINDER WS-DIV-REMAINDER
+               IF WS-TAX-RATE > ZERO
+                   IF WS-ROUND-TRUNCATE
+                       COMPUTE WS-DIV-RESULT =
+                           WS-DIV-RESULT +
+                               (WS-DIV-RESULT * WS-TAX-RATE)
+                   ELSE
+                       COMPUTE WS-DIV-RESULT ROUNDED =
+                           WS-DIV-RESULT +
+                               (WS-DIV-RESULT * WS-TAX-RATE)
+                   END-IF
+               END-IF
+           END-IF.
+           DISPLAY "NUM1=" NUM1 " NUM2=" NUM2
+               " ADD=" WS-ADD-RESULT
+               " SUB=" WS-SUB-RESULT
+               " MUL=" WS-MUL-RESULT
+               " DIV=" WS-DIV-RESULT
+               " REM=" WS-DIV-REMAINDER.
+           STOP RUN.
+
+       GET-INSTALL-RULES.
+           MOVE "N" TO WS-RULE-FOUND-SWITCH.
+           MOVE "N" TO WS-RATE-EOF-SWITCH.
+           OPEN INPUT RATE-FILE.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+           PERFORM SCAN-RATE-LINE UNTIL WS-RATE-EOF.
+           CLOSE RATE-FILE.
+           IF NOT WS-RULE-FOUND
+               MOVE WS-DFLT-TAX-RATE TO WS-TAX-RATE
+               MOVE WS-DFLT-ROUND-RULE TO WS-ROUND-RULE
+               MOVE WS-DFLT-THRESHOLD TO WS-RULE-THRESHOLD
+           END-IF.
+
+       SCAN-RATE-LINE.
+           IF RATE-INSTALLATION OF RATE-RECORD = WS-INSTALLATION-CODE
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD TO WS-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-RULE-THRESHOLD
+               SET WS-RULE-FOUND TO TRUE
+           END-IF.
+           IF RATE-INSTALLATION OF RATE-RECORD = "DFLT"
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-DFLT-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD
+                   TO WS-DFLT-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-DFLT-THRESHOLD
+           END-IF.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+
+       WRITE-EXCEPTION.
+           OPEN EXTEND EXCEPTION-FILE.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT EXC-TIME FROM TIME.
+           MOVE "operationsSummary" TO EXC-PROGRAM.
+           MOVE WS-EXCEPT-MESSAGE TO EXC-MESSAGE.
+           MOVE NUM1 TO EXC-NUM1.
+           MOVE NUM2 TO EXC-NUM2.
+           MOVE WS-EXCEPT-BAD-ENTRY TO EXC-BAD-ENTRY.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-FILE.
+
+           COPY NUMVAL.
+
+       END PROGRAM operationsSummary.
