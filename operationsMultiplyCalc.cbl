@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  MULTIPLY engine, called with NUM1/NUM2/RESULT by
+      *           operationsBatchDriver.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsMultiplyCalc.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+       01 NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+       01 RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+       01 STATUS-OUT PIC X(02).
+
+       PROCEDURE DIVISION USING NUM1, NUM2, RESULT, STATUS-OUT.
+       0000-MAINLINE.
+           MOVE "00" TO STATUS-OUT.
+           COMPUTE RESULT ROUNDED = NUM1 * NUM2
+               ON SIZE ERROR
+                   MOVE ZERO TO RESULT
+                   MOVE "10" TO STATUS-OUT
+           END-COMPUTE.
+           GOBACK.
+
+       END PROGRAM operationsMultiplyCalc.
