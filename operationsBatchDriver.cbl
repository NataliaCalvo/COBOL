@@ -0,0 +1,402 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Batch driver over the four arithmetic engines - reads
+      *           NUM1/NUM2 pairs from the shared transaction file and
+      *           CALLs operationsAddCalc, operationsSubtractCalc,
+      *           operationsMultiplyCalc and operationsDivideCalc for
+      *           each pair, instead of duplicating the arithmetic
+      *           inline the way each standalone utility used to.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsBatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-RESULT-FILE ASSIGN TO "BATCHRESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "RATETABLE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-FILE ASSIGN TO "AUTHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-INDEX-FILE ASSIGN TO "HISTIDXFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-IDX-KEY
+               FILE STATUS IS WS-HIDX-STATUS.
+           SELECT SEQ-FILE ASSIGN TO "SEQFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 TR-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+       FD  BATCH-RESULT-FILE.
+       01  BATCH-RESULT-RECORD.
+           05 BR-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 BR-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 BR-ADD-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 BR-SUB-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 BR-MUL-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 BR-DIV-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 BR-DIV-REMAINDER PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  HIST-FILE.
+           COPY HISTREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTREC.
+
+       FD  RATE-FILE.
+           COPY RATETBL.
+
+       FD  AUTH-FILE.
+           COPY AUTHREC.
+
+       FD  HIST-INDEX-FILE.
+           COPY HISTIDXREC.
+
+       FD  SEQ-FILE.
+           COPY SEQREC.
+
+       WORKING-STORAGE SECTION.
+           COPY MATHFLDS.
+           01 REMAINDER-OUT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 WS-OPERATION PIC X(10).
+           01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-EOF VALUE "Y".
+           01 WS-HIDX-STATUS PIC X(02) VALUE "00".
+           01 WS-CALC-STATUS PIC X(02).
+           01 WS-RECORD-COUNT PIC 9(7) COMP VALUE ZERO.
+           01 WS-RUN-START-DATE PIC 9(8).
+           01 WS-RUN-START-TIME PIC 9(8).
+           01 WS-START-TIME-PARTS REDEFINES WS-RUN-START-TIME.
+               05 WS-START-HH PIC 9(2).
+               05 WS-START-MM PIC 9(2).
+               05 WS-START-SS PIC 9(2).
+               05 WS-START-HS PIC 9(2).
+           01 WS-RUN-END-DATE PIC 9(8).
+           01 WS-RUN-END-TIME PIC 9(8).
+           01 WS-END-TIME-PARTS REDEFINES WS-RUN-END-TIME.
+               05 WS-END-HH PIC 9(2).
+               05 WS-END-MM PIC 9(2).
+               05 WS-END-SS PIC 9(2).
+               05 WS-END-HS PIC 9(2).
+           01 WS-START-SECONDS PIC 9(7).
+           01 WS-END-SECONDS PIC 9(7).
+           01 WS-ELAPSED-SECONDS PIC 9(7).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT BATCH-RESULT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND HIST-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           OPEN I-O HIST-INDEX-FILE.
+           IF WS-HIDX-STATUS = "35"
+               OPEN OUTPUT HIST-INDEX-FILE
+               CLOSE HIST-INDEX-FILE
+               OPEN I-O HIST-INDEX-FILE
+           END-IF.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "INSTALLATION" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-INSTALL-ENTRY FROM ENVIRONMENT-VALUE.
+           IF WS-INSTALL-ENTRY NOT = SPACES
+               MOVE WS-INSTALL-ENTRY TO WS-INSTALLATION-CODE
+           END-IF.
+           PERFORM 1100-SIGN-ON THRU 1100-EXIT.
+           PERFORM 1200-GET-INSTALL-RULES THRU 1200-EXIT.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+           READ TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-SIGN-ON.
+           DISPLAY "Enter user ID:".
+           ACCEPT WS-SIGNON-USERID.
+           DISPLAY "Enter password:".
+           ACCEPT WS-SIGNON-PASSWORD.
+           MOVE "N" TO WS-SIGNON-FOUND-SWITCH.
+           MOVE "N" TO WS-AUTH-EOF-SWITCH.
+           OPEN INPUT AUTH-FILE.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+           PERFORM 1110-SCAN-AUTH-LINE THRU 1110-EXIT UNTIL WS-AUTH-EOF.
+           CLOSE AUTH-FILE.
+           IF NOT WS-SIGNON-FOUND
+               DISPLAY "Invalid userid or password, please re-enter."
+               GO TO 1100-SIGN-ON
+           END-IF.
+           MOVE WS-SIGNON-USERID TO WS-OPERATOR-ID.
+       1100-EXIT.
+           EXIT.
+
+       1110-SCAN-AUTH-LINE.
+           IF AUTH-USER-ID OF AUTH-RECORD = WS-SIGNON-USERID
+               AND AUTH-PASSWORD OF AUTH-RECORD = WS-SIGNON-PASSWORD
+               SET WS-SIGNON-FOUND TO TRUE
+           END-IF.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1200-GET-INSTALL-RULES.
+           MOVE "N" TO WS-RULE-FOUND-SWITCH.
+           MOVE "N" TO WS-RATE-EOF-SWITCH.
+           OPEN INPUT RATE-FILE.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+           PERFORM 1210-SCAN-RATE-LINE THRU 1210-EXIT UNTIL WS-RATE-EOF.
+           CLOSE RATE-FILE.
+           IF NOT WS-RULE-FOUND
+               MOVE WS-DFLT-TAX-RATE TO WS-TAX-RATE
+               MOVE WS-DFLT-ROUND-RULE TO WS-ROUND-RULE
+               MOVE WS-DFLT-THRESHOLD TO WS-RULE-THRESHOLD
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-SCAN-RATE-LINE.
+           IF RATE-INSTALLATION OF RATE-RECORD = WS-INSTALLATION-CODE
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD TO WS-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-RULE-THRESHOLD
+               SET WS-RULE-FOUND TO TRUE
+           END-IF.
+           IF RATE-INSTALLATION OF RATE-RECORD = "DFLT"
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-DFLT-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD
+                   TO WS-DFLT-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-DFLT-THRESHOLD
+           END-IF.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           MOVE TR-NUM1 TO NUM1.
+           MOVE TR-NUM2 TO NUM2.
+           MOVE TR-NUM1 TO BR-NUM1.
+           MOVE TR-NUM2 TO BR-NUM2.
+
+           CALL "operationsAddCalc" USING NUM1, NUM2, RESULT,
+               WS-CALC-STATUS.
+           IF WS-CALC-STATUS NOT = "00"
+               MOVE "Overflow: sum does not fit in RESULT" TO
+                   WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+           PERFORM 2400-APPLY-TAX THRU 2400-EXIT.
+           MOVE RESULT TO BR-ADD-RESULT.
+           MOVE "ADD" TO WS-OPERATION.
+           PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+           PERFORM 2200-WRITE-HISTORY THRU 2200-EXIT.
+
+           CALL "operationsSubtractCalc" USING NUM1, NUM2, RESULT,
+               WS-CALC-STATUS.
+           IF WS-CALC-STATUS NOT = "00"
+               MOVE "Overflow: difference does not fit in RESULT" TO
+                   WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+           PERFORM 2400-APPLY-TAX THRU 2400-EXIT.
+           MOVE RESULT TO BR-SUB-RESULT.
+           MOVE "SUBTRACT" TO WS-OPERATION.
+           PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+           PERFORM 2200-WRITE-HISTORY THRU 2200-EXIT.
+
+           CALL "operationsMultiplyCalc" USING NUM1, NUM2, RESULT,
+               WS-CALC-STATUS.
+           IF WS-CALC-STATUS NOT = "00"
+               MOVE "Overflow: product does not fit in RESULT" TO
+                   WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+           PERFORM 2400-APPLY-TAX THRU 2400-EXIT.
+           MOVE RESULT TO BR-MUL-RESULT.
+           MOVE "MULTIPLY" TO WS-OPERATION.
+           PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+           PERFORM 2200-WRITE-HISTORY THRU 2200-EXIT.
+
+           IF NUM2 = ZERO
+               MOVE ZERO TO RESULT
+               MOVE ZERO TO REMAINDER-OUT
+               MOVE "Divide by zero rejected" TO WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           ELSE
+               CALL "operationsDivideCalc" USING NUM1, NUM2, RESULT,
+                   REMAINDER-OUT, WS-CALC-STATUS
+               IF WS-CALC-STATUS NOT = "00"
+                   MOVE "Overflow: division does not fit in RESULT" TO
+                       WS-EXCEPT-MESSAGE
+                   MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+               END-IF
+               PERFORM 2400-APPLY-TAX THRU 2400-EXIT
+           END-IF.
+           MOVE RESULT TO BR-DIV-RESULT.
+           MOVE REMAINDER-OUT TO BR-DIV-REMAINDER.
+           MOVE "DIVIDE" TO WS-OPERATION.
+           PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+           PERFORM 2200-WRITE-HISTORY THRU 2200-EXIT.
+
+           WRITE BATCH-RESULT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           READ TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-AUDIT.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE "operationsBatchDriver" TO AUD-PROGRAM.
+           MOVE WS-OPERATION TO AUD-OPERATION.
+           MOVE NUM1 TO AUD-NUM1.
+           MOVE NUM2 TO AUD-NUM2.
+           MOVE RESULT TO AUD-RESULT.
+           MOVE WS-OPERATOR-ID TO AUD-USER-ID.
+           MOVE WS-INSTALLATION-CODE TO AUD-INSTALLATION.
+           WRITE AUDIT-RECORD.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-HISTORY.
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE "operationsBatchDriver" TO HIST-PROGRAM.
+           MOVE NUM1 TO HIST-NUM1.
+           MOVE NUM2 TO HIST-NUM2.
+           MOVE RESULT TO HIST-RESULT.
+           MOVE WS-OPERATOR-ID TO HIST-USER-ID.
+           MOVE WS-INSTALLATION-CODE TO HIST-INSTALLATION.
+           WRITE HIST-RECORD.
+           PERFORM 2210-GET-NEXT-SEQ-NUM THRU 2210-EXIT.
+           MOVE HIST-DATE TO HIST-IDX-DATE.
+           MOVE WS-HIST-SEQ-NUM TO HIST-IDX-SEQ-NUM.
+           MOVE HIST-TIME TO HIST-IDX-TIME.
+           MOVE HIST-PROGRAM TO HIST-IDX-PROGRAM.
+           MOVE HIST-NUM1 TO HIST-IDX-NUM1.
+           MOVE HIST-NUM2 TO HIST-IDX-NUM2.
+           MOVE HIST-RESULT TO HIST-IDX-RESULT.
+           MOVE HIST-USER-ID TO HIST-IDX-USER-ID.
+           MOVE HIST-INSTALLATION TO HIST-IDX-INSTALLATION.
+           WRITE HIST-INDEX-RECORD.
+           IF WS-HIDX-STATUS NOT = "00"
+               MOVE "Unable to write HIST-INDEX-FILE record"
+                   TO WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-GET-NEXT-SEQ-NUM.
+           OPEN INPUT SEQ-FILE.
+           READ SEQ-FILE
+               AT END MOVE ZERO TO SEQ-NEXT-NUM
+           END-READ.
+           CLOSE SEQ-FILE.
+           ADD 1 TO SEQ-NEXT-NUM.
+           MOVE SEQ-NEXT-NUM TO WS-HIST-SEQ-NUM.
+           OPEN OUTPUT SEQ-FILE.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-FILE.
+       2210-EXIT.
+           EXIT.
+
+       2300-WRITE-EXCEPTION.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT EXC-TIME FROM TIME.
+           MOVE "operationsBatchDriver" TO EXC-PROGRAM.
+           MOVE WS-EXCEPT-MESSAGE TO EXC-MESSAGE.
+           MOVE NUM1 TO EXC-NUM1.
+           MOVE NUM2 TO EXC-NUM2.
+           MOVE WS-EXCEPT-BAD-ENTRY TO EXC-BAD-ENTRY.
+           WRITE EXCEPTION-RECORD.
+       2300-EXIT.
+           EXIT.
+
+       2400-APPLY-TAX.
+           IF WS-TAX-RATE > ZERO
+               IF WS-ROUND-TRUNCATE
+                   COMPUTE RESULT = RESULT + (RESULT * WS-TAX-RATE)
+               ELSE
+                   COMPUTE RESULT ROUNDED =
+                       RESULT + (RESULT * WS-TAX-RATE)
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           PERFORM 9100-PRINT-CONTROL-TOTALS THRU 9100-EXIT.
+           CLOSE TRANS-FILE.
+           CLOSE BATCH-RESULT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE HIST-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE HIST-INDEX-FILE.
+       9000-EXIT.
+           EXIT.
+
+       9100-PRINT-CONTROL-TOTALS.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-END-TIME FROM TIME.
+           COMPUTE WS-START-SECONDS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           COMPUTE WS-END-SECONDS =
+               (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS.
+           IF WS-END-SECONDS >= WS-START-SECONDS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS + 86400
+           END-IF.
+           DISPLAY "CONTROL TOTAL: RECORDS=" WS-RECORD-COUNT
+               " START=" WS-RUN-START-DATE "-" WS-RUN-START-TIME
+               " END=" WS-RUN-END-DATE "-" WS-RUN-END-TIME
+               " ELAPSED-SECONDS=" WS-ELAPSED-SECONDS.
+       9100-EXIT.
+           EXIT.
+
+       END PROGRAM operationsBatchDriver.
