@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Compares two date ranges out of HISTFILE and prints
+      *           only the NUM1/NUM2 pairs whose RESULT differs between
+      *           the two runs, instead of eyeballing two DISPLAY
+      *           listings side by side.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsHistoryCompare.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE-A ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-FILE-B ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE-A.
+           COPY HISTREC REPLACING ==HIST-RECORD== BY ==HIST-RECORD-A==
+               ==HIST-DATE== BY ==HIST-A-DATE==
+               ==HIST-TIME== BY ==HIST-A-TIME==
+               ==HIST-PROGRAM== BY ==HIST-A-PROGRAM==
+               ==HIST-NUM1== BY ==HIST-A-NUM1==
+               ==HIST-NUM2== BY ==HIST-A-NUM2==
+               ==HIST-RESULT== BY ==HIST-A-RESULT==
+               ==HIST-USER-ID== BY ==HIST-A-USER-ID==
+               ==HIST-INSTALLATION== BY ==HIST-A-INSTALLATION==.
+
+       FD  HIST-FILE-B.
+           COPY HISTREC REPLACING ==HIST-RECORD== BY ==HIST-RECORD-B==
+               ==HIST-DATE== BY ==HIST-B-DATE==
+               ==HIST-TIME== BY ==HIST-B-TIME==
+               ==HIST-PROGRAM== BY ==HIST-B-PROGRAM==
+               ==HIST-NUM1== BY ==HIST-B-NUM1==
+               ==HIST-NUM2== BY ==HIST-B-NUM2==
+               ==HIST-RESULT== BY ==HIST-B-RESULT==
+               ==HIST-USER-ID== BY ==HIST-B-USER-ID==
+               ==HIST-INSTALLATION== BY ==HIST-B-INSTALLATION==.
+
+       WORKING-STORAGE SECTION.
+           01 WS-RANGE-A-START PIC 9(8).
+           01 WS-RANGE-A-END PIC 9(8).
+           01 WS-RANGE-B-START PIC 9(8).
+           01 WS-RANGE-B-END PIC 9(8).
+           01 WS-A-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-A-EOF VALUE "Y".
+           01 WS-B-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-B-EOF VALUE "Y".
+           01 WS-MATCH-SWITCH PIC X(01) VALUE "N".
+               88 WS-MATCH-FOUND VALUE "Y".
+           01 WS-RANGE-A-CAP-SWITCH PIC X(01) VALUE "N".
+               88 WS-RANGE-A-CAP-WARNED VALUE "Y".
+           01 WS-RANGE-A-COUNT PIC 9(5) COMP VALUE ZERO.
+           01 WS-TABLE-SUB PIC 9(5) COMP.
+           01 WS-A-RESULT-EDIT PIC Z,ZZZ,999.99-.
+           01 WS-B-RESULT-EDIT PIC Z,ZZZ,999.99-.
+           01 WS-RANGE-A-TABLE.
+               05 WS-A-ENTRY OCCURS 500 TIMES.
+                   10 WS-A-TBL-PROGRAM PIC X(20).
+                   10 WS-A-TBL-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+                   10 WS-A-TBL-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+                   10 WS-A-TBL-RESULT PIC S9(7)V99
+                       SIGN LEADING SEPARATE.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-LOAD-RANGE-A THRU 2000-EXIT UNTIL WS-A-EOF.
+           CLOSE HIST-FILE-A.
+           PERFORM 2500-OPEN-RANGE-B THRU 2500-EXIT.
+           PERFORM 3000-COMPARE-RANGE-B THRU 3000-EXIT UNTIL WS-B-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "Enter first run start date (YYYYMMDD):".
+           ACCEPT WS-RANGE-A-START.
+           DISPLAY "Enter first run end date (YYYYMMDD):".
+           ACCEPT WS-RANGE-A-END.
+           DISPLAY "Enter second run start date (YYYYMMDD):".
+           ACCEPT WS-RANGE-B-START.
+           DISPLAY "Enter second run end date (YYYYMMDD):".
+           ACCEPT WS-RANGE-B-END.
+           OPEN INPUT HIST-FILE-A.
+           READ HIST-FILE-A
+               AT END SET WS-A-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-RANGE-A.
+           IF HIST-A-DATE NOT < WS-RANGE-A-START
+               AND HIST-A-DATE NOT > WS-RANGE-A-END
+               IF WS-RANGE-A-COUNT < 500
+                   ADD 1 TO WS-RANGE-A-COUNT
+                   MOVE HIST-A-PROGRAM
+                       TO WS-A-TBL-PROGRAM(WS-RANGE-A-COUNT)
+                   MOVE HIST-A-NUM1 TO WS-A-TBL-NUM1(WS-RANGE-A-COUNT)
+                   MOVE HIST-A-NUM2 TO WS-A-TBL-NUM2(WS-RANGE-A-COUNT)
+                   MOVE HIST-A-RESULT
+                       TO WS-A-TBL-RESULT(WS-RANGE-A-COUNT)
+               ELSE
+                   IF NOT WS-RANGE-A-CAP-WARNED
+                       DISPLAY "WARNING: first run has more than 500 "
+                           "matching records; only the first 500 "
+                           "are being compared."
+                       SET WS-RANGE-A-CAP-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+           READ HIST-FILE-A
+               AT END SET WS-A-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2500-OPEN-RANGE-B.
+           OPEN INPUT HIST-FILE-B.
+           READ HIST-FILE-B
+               AT END SET WS-B-EOF TO TRUE
+           END-READ.
+       2500-EXIT.
+           EXIT.
+
+       3000-COMPARE-RANGE-B.
+           IF HIST-B-DATE NOT < WS-RANGE-B-START
+               AND HIST-B-DATE NOT > WS-RANGE-B-END
+               MOVE "N" TO WS-MATCH-SWITCH
+               MOVE ZERO TO WS-TABLE-SUB
+               PERFORM 3100-SCAN-RANGE-A-TABLE THRU 3100-EXIT
+                   UNTIL WS-MATCH-FOUND
+                   OR WS-TABLE-SUB NOT < WS-RANGE-A-COUNT
+           END-IF.
+           READ HIST-FILE-B
+               AT END SET WS-B-EOF TO TRUE
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+       3100-SCAN-RANGE-A-TABLE.
+           ADD 1 TO WS-TABLE-SUB.
+           IF WS-A-TBL-PROGRAM(WS-TABLE-SUB) = HIST-B-PROGRAM
+               AND WS-A-TBL-NUM1(WS-TABLE-SUB) = HIST-B-NUM1
+               AND WS-A-TBL-NUM2(WS-TABLE-SUB) = HIST-B-NUM2
+               SET WS-MATCH-FOUND TO TRUE
+               IF WS-A-TBL-RESULT(WS-TABLE-SUB) NOT = HIST-B-RESULT
+                   PERFORM 3200-PRINT-DIFFERENCE THRU 3200-EXIT
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-PRINT-DIFFERENCE.
+           MOVE WS-A-TBL-RESULT(WS-TABLE-SUB) TO WS-A-RESULT-EDIT.
+           MOVE HIST-B-RESULT TO WS-B-RESULT-EDIT.
+           DISPLAY "DIFFERENCE: " HIST-B-PROGRAM
+               " NUM1=" HIST-B-NUM1 " NUM2=" HIST-B-NUM2
+               " RUN-A-RESULT=" WS-A-RESULT-EDIT
+               " RUN-B-RESULT=" WS-B-RESULT-EDIT.
+       3200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE-B.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM operationsHistoryCompare.
