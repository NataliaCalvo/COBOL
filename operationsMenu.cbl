@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Single front-end menu over the four arithmetic
+      *           utilities - CALLs the utility matching the
+      *           operator's choice instead of four separate
+      *           executables.
+      *
+      *           NOTE: operationsMath now runs in batch mode and
+      *           drives itself off TRANFILE/RESULTFILE, so the "Add"
+      *           option simply launches that batch run;
+      *           the other three utilities still prompt for NUM1 and
+      *           NUM2 themselves once CALLed. Option 5 runs the newer
+      *           operationsBatchDriver, which CALLs the four
+      *           USING-parameter arithmetic engines (operationsAddCalc
+      *           etc.) directly off TRANFILE instead of prompting.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsMenu.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-CHOICE PIC 9(1).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-SHOW-MENU THRU 1000-EXIT.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   DISPLAY "Running batch Add from TRANFILE..."
+                   CALL "operationsMath"
+               WHEN 2
+                   CALL "operationsMathSubtract"
+               WHEN 3
+                   CALL "operationsMathDivide"
+               WHEN 4
+                   CALL "operationsIfElse"
+               WHEN 5
+                   DISPLAY "Running full batch driver from TRANFILE..."
+                   CALL "operationsBatchDriver"
+               WHEN OTHER
+                   DISPLAY "Invalid selection"
+           END-EVALUATE.
+           STOP RUN.
+
+       1000-SHOW-MENU.
+           DISPLAY "1. Add".
+           DISPLAY "2. Subtract".
+           DISPLAY "3. Divide".
+           DISPLAY "4. Compare".
+           DISPLAY "5. Run full batch driver (ADD/SUB/MUL/DIV)".
+           DISPLAY "Select an option:".
+           ACCEPT WS-CHOICE.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM operationsMenu.
