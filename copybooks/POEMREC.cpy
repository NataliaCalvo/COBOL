@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: POEMREC
+      * Purpose:  One line of a poem in the poem catalog file, keyed
+      *           by POEM-ID so routinesGoTo can pull a poem's lines
+      *           in order without the text being hardcoded in the
+      *           PERFORM chain.
+      ******************************************************************
+       01  POEM-RECORD.
+           05 POEM-ID PIC 9(2).
+           05 POEM-LINE-NUM PIC 9(2).
+           05 POEM-TITLE PIC X(30).
+           05 POEM-TEXT PIC X(60).
