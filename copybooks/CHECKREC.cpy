@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CHECKREC
+      * Purpose:  Single-record checkpoint for a poem run, so a batch
+      *           restart after an interruption can pick up after the
+      *           last line displayed instead of starting the poem
+      *           over from line one.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05 CKPT-POEM-ID PIC 9(2).
+           05 CKPT-LINE-NUM PIC 9(2).
