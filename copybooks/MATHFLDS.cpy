@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Copybook: MATHFLDS
+      * Purpose:  Common NUM1/NUM2/RESULT fields shared by the
+      *           operationsMath* and operationsIfElse utilities, so
+      *           the PICTURE clauses only need to be widened in one
+      *           place.
+      ******************************************************************
+           01 NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           01 WS-NUM-ENTRY PIC X(12).
+           01 WS-NUM-CHECK PIC S9(4) COMP.
+           01 WS-RESULT-EDIT PIC Z,ZZZ,999.99-.
+           01 WS-EXCEPT-MESSAGE PIC X(50).
+           01 WS-EXCEPT-BAD-ENTRY PIC X(12).
+           01 WS-OPERATOR-ID PIC X(08).
+           01 WS-INSTALLATION-CODE PIC X(04) VALUE "MAIN".
+           01 WS-INSTALL-ENTRY PIC X(04).
+           01 WS-TAX-RATE PIC 9V999.
+           01 WS-ROUND-RULE PIC X(01).
+               88 WS-ROUND-NEAREST VALUE "R".
+               88 WS-ROUND-TRUNCATE VALUE "T".
+           01 WS-RULE-THRESHOLD PIC 9(7)V99.
+           01 WS-DFLT-TAX-RATE PIC 9V999.
+           01 WS-DFLT-ROUND-RULE PIC X(01).
+           01 WS-DFLT-THRESHOLD PIC 9(7)V99.
+           01 WS-RULE-FOUND-SWITCH PIC X(01) VALUE "N".
+               88 WS-RULE-FOUND VALUE "Y".
+           01 WS-RATE-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-RATE-EOF VALUE "Y".
+           01 WS-SIGNON-USERID PIC X(08).
+           01 WS-SIGNON-PASSWORD PIC X(08).
+           01 WS-SIGNON-FOUND-SWITCH PIC X(01) VALUE "N".
+               88 WS-SIGNON-FOUND VALUE "Y".
+           01 WS-AUTH-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-AUTH-EOF VALUE "Y".
+           01 WS-HIST-SEQ-NUM PIC 9(5).
