@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: TITLEREC
+      * Purpose:  Titles master record, keyed by the date the title
+      *           applies from. A TITLE-DATE of zero is the default
+      *           row, used when no record matches today's date.
+      ******************************************************************
+       01  TITLE-RECORD.
+           05 TITLE-DATE PIC 9(8).
+           05 TITLE-TEXT PIC X(40).
