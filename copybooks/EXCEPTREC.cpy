@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: EXCEPTREC
+      * Purpose:  Shared exception-log record layout - one row per
+      *           rejected input or arithmetic overflow raised by any
+      *           of the math utilities, so bad runs can be reviewed
+      *           together instead of scrolling back through console
+      *           output.
+      *           EXC-NUM1/EXC-NUM2 carry the operands involved in an
+      *           arithmetic overflow or a rejected divide, and
+      *           EXC-BAD-ENTRY carries the raw text of a rejected
+      *           operator entry (numeric or threshold) - whichever
+      *           applies is populated, the other is left at its
+      *           default.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05 EXC-DATE PIC 9(8).
+           05 EXC-TIME PIC 9(8).
+           05 EXC-PROGRAM PIC X(20).
+           05 EXC-MESSAGE PIC X(50).
+           05 EXC-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 EXC-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 EXC-BAD-ENTRY PIC X(12).
