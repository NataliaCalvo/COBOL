@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: RATETBL
+      * Purpose:  Per-installation rate/rule row - the surcharge rate
+      *           and rounding rule the math utilities apply to RESULT,
+      *           and the default comparison threshold operationsIfElse
+      *           falls back to. RATE-INSTALLATION of "DFLT" is the
+      *           fallback row used when no row matches the running
+      *           installation's code.
+      ******************************************************************
+       01  RATE-RECORD.
+           05 RATE-INSTALLATION PIC X(04).
+           05 RATE-TAX-RATE PIC 9V999.
+           05 RATE-ROUND-RULE PIC X(01).
+               88 RATE-ROUND-NEAREST VALUE "R".
+               88 RATE-ROUND-TRUNCATE VALUE "T".
+           05 RATE-THRESHOLD PIC 9(7)V99.
