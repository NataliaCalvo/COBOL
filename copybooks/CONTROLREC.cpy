@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CONTROLREC
+      * Purpose:  One row of the externally-supplied daily control
+      *           total that operationsReconcile checks the day's
+      *           accumulated HISTFILE RESULT total against.
+      ******************************************************************
+       01  CONTROL-RECORD.
+           05 CTL-DATE PIC 9(8).
+           05 CTL-EXPECTED-TOTAL PIC S9(9)V99 SIGN LEADING SEPARATE.
