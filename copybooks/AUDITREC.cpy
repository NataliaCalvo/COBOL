@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  Common audit-log record layout appended to by the
+      *           math utilities on every run - timestamp, the values
+      *           worked on, which operation produced RESULT, and who
+      *           ran it and at which installation.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-DATE PIC 9(8).
+           05 AUD-TIME PIC 9(8).
+           05 AUD-PROGRAM PIC X(20).
+           05 AUD-OPERATION PIC X(10).
+           05 AUD-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 AUD-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 AUD-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 AUD-USER-ID PIC X(08).
+           05 AUD-INSTALLATION PIC X(04).
