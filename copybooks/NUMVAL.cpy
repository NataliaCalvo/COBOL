@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Copybook: NUMVAL
+      * Purpose:  Shared NUM1/NUM2 entry validation for the math
+      *           utilities - re-prompts until the operator's entry is
+      *           a valid signed, optionally decimal, number, then
+      *           converts it into NUM1/NUM2.
+      *           Requires MATHFLDS to already be COPYed for NUM1,
+      *           NUM2, WS-NUM-ENTRY and WS-NUM-CHECK.
+      ******************************************************************
+       VALIDATE-NUM1.
+           DISPLAY "Insert the first number:".
+           ACCEPT WS-NUM-ENTRY.
+           MOVE FUNCTION TEST-NUMVAL(WS-NUM-ENTRY) TO WS-NUM-CHECK.
+           IF WS-NUM-CHECK NOT = 0
+               DISPLAY "Invalid entry, please re-enter."
+               MOVE "Invalid numeric entry rejected" TO
+                   WS-EXCEPT-MESSAGE
+               MOVE WS-NUM-ENTRY TO WS-EXCEPT-BAD-ENTRY
+               PERFORM WRITE-EXCEPTION
+               GO TO VALIDATE-NUM1
+           END-IF.
+           COMPUTE NUM1 = FUNCTION NUMVAL(WS-NUM-ENTRY).
+
+       VALIDATE-NUM2.
+           DISPLAY "Insert the second number:".
+           ACCEPT WS-NUM-ENTRY.
+           MOVE FUNCTION TEST-NUMVAL(WS-NUM-ENTRY) TO WS-NUM-CHECK.
+           IF WS-NUM-CHECK NOT = 0
+               DISPLAY "Invalid entry, please re-enter."
+               MOVE "Invalid numeric entry rejected" TO
+                   WS-EXCEPT-MESSAGE
+               MOVE WS-NUM-ENTRY TO WS-EXCEPT-BAD-ENTRY
+               PERFORM WRITE-EXCEPTION
+               GO TO VALIDATE-NUM2
+           END-IF.
+           COMPUTE NUM2 = FUNCTION NUMVAL(WS-NUM-ENTRY).
