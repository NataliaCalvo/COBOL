@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: SEQREC
+      * Purpose:  Single-record sequence number generator used to
+      *           assign the transaction sequence number that keys
+      *           HIST-INDEX-FILE alongside each record's date.
+      ******************************************************************
+       01  SEQ-RECORD.
+           05 SEQ-NEXT-NUM PIC 9(5).
