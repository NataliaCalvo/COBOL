@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: AUTHREC
+      * Purpose:  One row of the authorized-users sign-on table - the
+      *           userid/password pair checked before a math utility
+      *           will run.
+      ******************************************************************
+       01  AUTH-RECORD.
+           05 AUTH-USER-ID PIC X(08).
+           05 AUTH-PASSWORD PIC X(08).
