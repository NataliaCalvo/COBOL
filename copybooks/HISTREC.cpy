@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: HISTREC
+      * Purpose:  Historical results record - one row per math-utility
+      *           run, kept so last week's figures can be pulled back
+      *           up instead of relying on someone writing them down.
+      ******************************************************************
+       01  HIST-RECORD.
+           05 HIST-DATE PIC 9(8).
+           05 HIST-TIME PIC 9(8).
+           05 HIST-PROGRAM PIC X(20).
+           05 HIST-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 HIST-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 HIST-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 HIST-USER-ID PIC X(08).
+           05 HIST-INSTALLATION PIC X(04).
