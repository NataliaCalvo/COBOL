@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: HISTIDXREC
+      * Purpose:  Indexed counterpart to HISTREC - the same run history
+      *           carried in HISTFILE, but keyed by date and a
+      *           transaction sequence number so a single run can be
+      *           pulled up directly instead of scanning the sequential
+      *           file front-to-back.
+      ******************************************************************
+       01  HIST-INDEX-RECORD.
+           05 HIST-IDX-KEY.
+               10 HIST-IDX-DATE PIC 9(8).
+               10 HIST-IDX-SEQ-NUM PIC 9(5).
+           05 HIST-IDX-TIME PIC 9(8).
+           05 HIST-IDX-PROGRAM PIC X(20).
+           05 HIST-IDX-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 HIST-IDX-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 HIST-IDX-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 HIST-IDX-USER-ID PIC X(08).
+           05 HIST-IDX-INSTALLATION PIC X(04).
