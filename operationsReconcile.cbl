@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  End-of-day reconciliation - sums today's RESULT
+      *           records out of HISTFILE and compares the total
+      *           against an externally-supplied control total,
+      *           flagging any variance to the shared exception file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operationsReconcile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+           COPY HISTREC.
+
+       FD  CONTROL-FILE.
+           COPY CONTROLREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY MATHFLDS.
+           01 WS-RUN-DATE PIC 9(8).
+           01 WS-DAY-TOTAL PIC S9(9)V99 SIGN LEADING SEPARATE
+               VALUE ZERO.
+           01 WS-EXPECTED-TOTAL PIC S9(9)V99 SIGN LEADING SEPARATE.
+           01 WS-VARIANCE PIC S9(9)V99 SIGN LEADING SEPARATE.
+           01 WS-TOTAL-EDIT PIC Z,ZZZ,ZZZ,999.99-.
+           01 WS-EXPECTED-EDIT PIC Z,ZZZ,ZZZ,999.99-.
+           01 WS-VARIANCE-EDIT PIC Z,ZZZ,ZZZ,999.99-.
+           01 WS-HIST-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-HIST-EOF VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-HIST-EOF.
+           PERFORM 8000-COMPARE-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HIST-FILE.
+           OPEN INPUT CONTROL-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE ZERO TO WS-EXPECTED-TOTAL.
+           READ CONTROL-FILE
+               AT END DISPLAY "No control total on file for today"
+           NOT AT END
+               IF CTL-DATE OF CONTROL-RECORD = WS-RUN-DATE
+                   MOVE CTL-EXPECTED-TOTAL OF CONTROL-RECORD
+                       TO WS-EXPECTED-TOTAL
+               END-IF
+           END-READ.
+           READ HIST-FILE
+               AT END SET WS-HIST-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           IF HIST-DATE OF HIST-RECORD = WS-RUN-DATE
+               ADD HIST-RESULT OF HIST-RECORD TO WS-DAY-TOTAL
+           END-IF.
+           READ HIST-FILE
+               AT END SET WS-HIST-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       8000-COMPARE-TOTALS.
+           COMPUTE WS-VARIANCE = WS-DAY-TOTAL - WS-EXPECTED-TOTAL.
+           MOVE WS-DAY-TOTAL TO WS-TOTAL-EDIT.
+           MOVE WS-EXPECTED-TOTAL TO WS-EXPECTED-EDIT.
+           MOVE WS-VARIANCE TO WS-VARIANCE-EDIT.
+           DISPLAY "ACCUMULATED RESULT TOTAL:" WS-TOTAL-EDIT.
+           DISPLAY "EXPECTED CONTROL TOTAL:  " WS-EXPECTED-EDIT.
+           IF WS-VARIANCE NOT = ZERO
+               DISPLAY "VARIANCE DETECTED:       " WS-VARIANCE-EDIT
+               MOVE "Reconciliation variance detected" TO
+                   WS-EXCEPT-MESSAGE
+               PERFORM 8100-WRITE-EXCEPTION THRU 8100-EXIT
+           ELSE
+               DISPLAY "Totals reconcile - no variance."
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-EXCEPTION.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT EXC-TIME FROM TIME.
+           MOVE "operationsReconcile" TO EXC-PROGRAM.
+           MOVE WS-EXCEPT-MESSAGE TO EXC-MESSAGE.
+           MOVE ZERO TO EXC-NUM1.
+           MOVE ZERO TO EXC-NUM2.
+           MOVE SPACES TO EXC-BAD-ENTRY.
+           WRITE EXCEPTION-RECORD.
+       8100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM operationsReconcile.
