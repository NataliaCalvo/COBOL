@@ -1,25 +1,293 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Batch totaling program - reads NUM1/NUM2 pairs from
+      *           a transaction file and writes the ADD result for
+      *           each pair to an output file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. operationsMath.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "RATETABLE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-FILE ASSIGN TO "AUTHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-INDEX-FILE ASSIGN TO "HISTIDXFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-IDX-KEY
+               FILE STATUS IS WS-HIDX-STATUS.
+           SELECT SEQ-FILE ASSIGN TO "SEQFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(4).
-           01 NUM2 PIC 9(4).
-           01 RESULT PIC 9(5).
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 TR-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RR-NUM1 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 RR-NUM2 PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 RR-RESULT PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  HIST-FILE.
+           COPY HISTREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTREC.
 
+       FD  RATE-FILE.
+           COPY RATETBL.
+
+       FD  AUTH-FILE.
+           COPY AUTHREC.
+
+       FD  HIST-INDEX-FILE.
+           COPY HISTIDXREC.
+
+       FD  SEQ-FILE.
+           COPY SEQREC.
+
+       WORKING-STORAGE SECTION.
+           COPY MATHFLDS.
+           01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-EOF VALUE "Y".
+           01 WS-HIDX-STATUS PIC X(02) VALUE "00".
 
        PROCEDURE DIVISION.
-           DISPLAY "Insert the first number:".
-           ACCEPT NUM1.
-           DISPLAY "Insert the second number:".
-           ACCEPT NUM2.
-           ADD NUM1 TO NUM2 GIVING RESULT.
-       DISPLAY "The result is:" RESULT.
-       STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT RESULT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND HIST-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           OPEN I-O HIST-INDEX-FILE.
+           IF WS-HIDX-STATUS = "35"
+               OPEN OUTPUT HIST-INDEX-FILE
+               CLOSE HIST-INDEX-FILE
+               OPEN I-O HIST-INDEX-FILE
+           END-IF.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "INSTALLATION" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-INSTALL-ENTRY FROM ENVIRONMENT-VALUE.
+           IF WS-INSTALL-ENTRY NOT = SPACES
+               MOVE WS-INSTALL-ENTRY TO WS-INSTALLATION-CODE
+           END-IF.
+           PERFORM 1100-SIGN-ON THRU 1100-EXIT.
+           PERFORM 1200-GET-INSTALL-RULES THRU 1200-EXIT.
+           READ TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-SIGN-ON.
+           DISPLAY "Enter user ID:".
+           ACCEPT WS-SIGNON-USERID.
+           DISPLAY "Enter password:".
+           ACCEPT WS-SIGNON-PASSWORD.
+           MOVE "N" TO WS-SIGNON-FOUND-SWITCH.
+           MOVE "N" TO WS-AUTH-EOF-SWITCH.
+           OPEN INPUT AUTH-FILE.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+           PERFORM 1110-SCAN-AUTH-LINE THRU 1110-EXIT UNTIL WS-AUTH-EOF.
+           CLOSE AUTH-FILE.
+           IF NOT WS-SIGNON-FOUND
+               DISPLAY "Invalid userid or password, please re-enter."
+               GO TO 1100-SIGN-ON
+           END-IF.
+           MOVE WS-SIGNON-USERID TO WS-OPERATOR-ID.
+       1100-EXIT.
+           EXIT.
+
+       1110-SCAN-AUTH-LINE.
+           IF AUTH-USER-ID OF AUTH-RECORD = WS-SIGNON-USERID
+               AND AUTH-PASSWORD OF AUTH-RECORD = WS-SIGNON-PASSWORD
+               SET WS-SIGNON-FOUND TO TRUE
+           END-IF.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1200-GET-INSTALL-RULES.
+           MOVE "N" TO WS-RULE-FOUND-SWITCH.
+           MOVE "N" TO WS-RATE-EOF-SWITCH.
+           OPEN INPUT RATE-FILE.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+           PERFORM 1210-SCAN-RATE-LINE THRU 1210-EXIT UNTIL WS-RATE-EOF.
+           CLOSE RATE-FILE.
+           IF NOT WS-RULE-FOUND
+               MOVE WS-DFLT-TAX-RATE TO WS-TAX-RATE
+               MOVE WS-DFLT-ROUND-RULE TO WS-ROUND-RULE
+               MOVE WS-DFLT-THRESHOLD TO WS-RULE-THRESHOLD
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-SCAN-RATE-LINE.
+           IF RATE-INSTALLATION OF RATE-RECORD = WS-INSTALLATION-CODE
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD TO WS-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-RULE-THRESHOLD
+               SET WS-RULE-FOUND TO TRUE
+           END-IF.
+           IF RATE-INSTALLATION OF RATE-RECORD = "DFLT"
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-DFLT-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD
+                   TO WS-DFLT-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-DFLT-THRESHOLD
+           END-IF.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           MOVE TR-NUM1 TO NUM1.
+           MOVE TR-NUM2 TO NUM2.
+           COMPUTE RESULT ROUNDED = NUM1 + NUM2
+               ON SIZE ERROR
+                   DISPLAY "Overflow: the sum does not fit in RESULT"
+                   MOVE ZERO TO RESULT
+                   MOVE "Overflow: sum does not fit in RESULT" TO
+                       WS-EXCEPT-MESSAGE
+                   MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-COMPUTE.
+           IF WS-TAX-RATE > ZERO
+               IF WS-ROUND-TRUNCATE
+                   COMPUTE RESULT = RESULT + (RESULT * WS-TAX-RATE)
+               ELSE
+                   COMPUTE RESULT ROUNDED =
+                       RESULT + (RESULT * WS-TAX-RATE)
+               END-IF
+           END-IF.
+           MOVE TR-NUM1 TO RR-NUM1.
+           MOVE TR-NUM2 TO RR-NUM2.
+           MOVE RESULT TO RR-RESULT.
+           WRITE RESULT-RECORD.
+           MOVE RESULT TO WS-RESULT-EDIT.
+           DISPLAY "RESULT=" WS-RESULT-EDIT.
+           PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+           PERFORM 2200-WRITE-HISTORY THRU 2200-EXIT.
+           READ TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-AUDIT.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE "operationsMath" TO AUD-PROGRAM.
+           MOVE "ADD" TO AUD-OPERATION.
+           MOVE NUM1 TO AUD-NUM1.
+           MOVE NUM2 TO AUD-NUM2.
+           MOVE RESULT TO AUD-RESULT.
+           MOVE WS-OPERATOR-ID TO AUD-USER-ID.
+           MOVE WS-INSTALLATION-CODE TO AUD-INSTALLATION.
+           WRITE AUDIT-RECORD.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-HISTORY.
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE "operationsMath" TO HIST-PROGRAM.
+           MOVE NUM1 TO HIST-NUM1.
+           MOVE NUM2 TO HIST-NUM2.
+           MOVE RESULT TO HIST-RESULT.
+           MOVE WS-OPERATOR-ID TO HIST-USER-ID.
+           MOVE WS-INSTALLATION-CODE TO HIST-INSTALLATION.
+           WRITE HIST-RECORD.
+           PERFORM 2210-GET-NEXT-SEQ-NUM THRU 2210-EXIT.
+           MOVE HIST-DATE TO HIST-IDX-DATE.
+           MOVE WS-HIST-SEQ-NUM TO HIST-IDX-SEQ-NUM.
+           MOVE HIST-TIME TO HIST-IDX-TIME.
+           MOVE HIST-PROGRAM TO HIST-IDX-PROGRAM.
+           MOVE HIST-NUM1 TO HIST-IDX-NUM1.
+           MOVE HIST-NUM2 TO HIST-IDX-NUM2.
+           MOVE HIST-RESULT TO HIST-IDX-RESULT.
+           MOVE HIST-USER-ID TO HIST-IDX-USER-ID.
+           MOVE HIST-INSTALLATION TO HIST-IDX-INSTALLATION.
+           WRITE HIST-INDEX-RECORD.
+           IF WS-HIDX-STATUS NOT = "00"
+               MOVE "Unable to write HIST-INDEX-FILE record"
+                   TO WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-GET-NEXT-SEQ-NUM.
+           OPEN INPUT SEQ-FILE.
+           READ SEQ-FILE
+               AT END MOVE ZERO TO SEQ-NEXT-NUM
+           END-READ.
+           CLOSE SEQ-FILE.
+           ADD 1 TO SEQ-NEXT-NUM.
+           MOVE SEQ-NEXT-NUM TO WS-HIST-SEQ-NUM.
+           OPEN OUTPUT SEQ-FILE.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-FILE.
+       2210-EXIT.
+           EXIT.
+
+       2300-WRITE-EXCEPTION.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT EXC-TIME FROM TIME.
+           MOVE "operationsMath" TO EXC-PROGRAM.
+           MOVE WS-EXCEPT-MESSAGE TO EXC-MESSAGE.
+           MOVE NUM1 TO EXC-NUM1.
+           MOVE NUM2 TO EXC-NUM2.
+           MOVE WS-EXCEPT-BAD-ENTRY TO EXC-BAD-ENTRY.
+           WRITE EXCEPTION-RECORD.
+       2300-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE.
+           CLOSE RESULT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE HIST-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE HIST-INDEX-FILE.
+       9000-EXIT.
+           EXIT.
+
        END PROGRAM operationsMath.
