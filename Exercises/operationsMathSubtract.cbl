@@ -6,21 +6,251 @@
        DATE-COMPILED.
        SECURITY. UNCLASSIFIED.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO "PRINTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "RATETABLE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-FILE ASSIGN TO "AUTHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-INDEX-FILE ASSIGN TO "HISTIDXFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-IDX-KEY
+               FILE STATUS IS WS-HIDX-STATUS.
+           SELECT SEQ-FILE ASSIGN TO "SEQFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD PIC X(80).
+
+       FD  HIST-FILE.
+           COPY HISTREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTREC.
+
+       FD  RATE-FILE.
+           COPY RATETBL.
+
+       FD  AUTH-FILE.
+           COPY AUTHREC.
+
+       FD  HIST-INDEX-FILE.
+           COPY HISTIDXREC.
+
+       FD  SEQ-FILE.
+           COPY SEQREC.
 
        WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(4).
-           01 NUM2 PIC 9(4).
-           01 RESULT PIC 9(5).
+           COPY MATHFLDS.
+           01 WS-PRINT-LINE PIC X(80).
+           01 WS-NUM1-EDIT PIC Z,ZZZ,999.99-.
+           01 WS-NUM2-EDIT PIC Z,ZZZ,999.99-.
+           01 WS-HIDX-STATUS PIC X(02) VALUE "00".
 
        PROCEDURE DIVISION.
-           DISPLAY "Insert the first number:".
-           ACCEPT NUM1.
-           DISPLAY "Insert the second number:".
-           ACCEPT NUM2.
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
-       DISPLAY "The result is:" RESULT.
-       STOP RUN.
+           PERFORM IDENTIFY-OPERATOR.
+           PERFORM SIGN-ON.
+           PERFORM GET-INSTALL-RULES.
+       GET-NUM1.
+           PERFORM VALIDATE-NUM1.
+           PERFORM VALIDATE-NUM2.
+           COMPUTE RESULT ROUNDED = NUM2 - NUM1
+               ON SIZE ERROR
+                   DISPLAY
+                       "Overflow: the difference does not fit in "
+                       "RESULT, please re-enter."
+                   MOVE "Overflow: difference does not fit in RESULT"
+                       TO WS-EXCEPT-MESSAGE
+                   MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM WRITE-EXCEPTION
+                   GO TO GET-NUM1
+           END-COMPUTE.
+           IF WS-TAX-RATE > ZERO
+               IF WS-ROUND-TRUNCATE
+                   COMPUTE RESULT = RESULT + (RESULT * WS-TAX-RATE)
+               ELSE
+                   COMPUTE RESULT ROUNDED =
+                       RESULT + (RESULT * WS-TAX-RATE)
+               END-IF
+           END-IF.
+           MOVE RESULT TO WS-RESULT-EDIT.
+       DISPLAY "The result is:" WS-RESULT-EDIT.
+       PERFORM WRITE-PRINT.
+       PERFORM WRITE-AUDIT.
+       PERFORM WRITE-HISTORY.
+       GOBACK.
+
+       IDENTIFY-OPERATOR.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "INSTALLATION" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-INSTALL-ENTRY FROM ENVIRONMENT-VALUE.
+           IF WS-INSTALL-ENTRY NOT = SPACES
+               MOVE WS-INSTALL-ENTRY TO WS-INSTALLATION-CODE
+           END-IF.
+
+       SIGN-ON.
+           DISPLAY "Enter user ID:".
+           ACCEPT WS-SIGNON-USERID.
+           DISPLAY "Enter password:".
+           ACCEPT WS-SIGNON-PASSWORD.
+           MOVE "N" TO WS-SIGNON-FOUND-SWITCH.
+           MOVE "N" TO WS-AUTH-EOF-SWITCH.
+           OPEN INPUT AUTH-FILE.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+           PERFORM SCAN-AUTH-LINE UNTIL WS-AUTH-EOF.
+           CLOSE AUTH-FILE.
+           IF NOT WS-SIGNON-FOUND
+               DISPLAY "Invalid userid or password, please re-enter."
+               GO TO SIGN-ON
+           END-IF.
+           MOVE WS-SIGNON-USERID TO WS-OPERATOR-ID.
+
+       SCAN-AUTH-LINE.
+           IF AUTH-USER-ID OF AUTH-RECORD = WS-SIGNON-USERID
+               AND AUTH-PASSWORD OF AUTH-RECORD = WS-SIGNON-PASSWORD
+               SET WS-SIGNON-FOUND TO TRUE
+           END-IF.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+
+       GET-INSTALL-RULES.
+           MOVE "N" TO WS-RULE-FOUND-SWITCH.
+           MOVE "N" TO WS-RATE-EOF-SWITCH.
+           OPEN INPUT RATE-FILE.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+           PERFORM SCAN-RATE-LINE UNTIL WS-RATE-EOF.
+           CLOSE RATE-FILE.
+           IF NOT WS-RULE-FOUND
+               MOVE WS-DFLT-TAX-RATE TO WS-TAX-RATE
+               MOVE WS-DFLT-ROUND-RULE TO WS-ROUND-RULE
+               MOVE WS-DFLT-THRESHOLD TO WS-RULE-THRESHOLD
+           END-IF.
+
+       SCAN-RATE-LINE.
+           IF RATE-INSTALLATION OF RATE-RECORD = WS-INSTALLATION-CODE
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD TO WS-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-RULE-THRESHOLD
+               SET WS-RULE-FOUND TO TRUE
+           END-IF.
+           IF RATE-INSTALLATION OF RATE-RECORD = "DFLT"
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-DFLT-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD
+                   TO WS-DFLT-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-DFLT-THRESHOLD
+           END-IF.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+
+       WRITE-PRINT.
+           MOVE NUM1 TO WS-NUM1-EDIT.
+           MOVE NUM2 TO WS-NUM2-EDIT.
+           OPEN EXTEND PRINT-FILE.
+           STRING "NUM1=" WS-NUM1-EDIT " NUM2=" WS-NUM2-EDIT
+               " RESULT=" WS-RESULT-EDIT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           CLOSE PRINT-FILE.
+
+       WRITE-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE "operationsMathSubtract" TO AUD-PROGRAM.
+           MOVE "SUBTRACT" TO AUD-OPERATION.
+           MOVE NUM1 TO AUD-NUM1.
+           MOVE NUM2 TO AUD-NUM2.
+           MOVE RESULT TO AUD-RESULT.
+           MOVE WS-OPERATOR-ID TO AUD-USER-ID.
+           MOVE WS-INSTALLATION-CODE TO AUD-INSTALLATION.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       WRITE-HISTORY.
+           OPEN EXTEND HIST-FILE.
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE "operationsMathSubtract" TO HIST-PROGRAM.
+           MOVE NUM1 TO HIST-NUM1.
+           MOVE NUM2 TO HIST-NUM2.
+           MOVE RESULT TO HIST-RESULT.
+           MOVE WS-OPERATOR-ID TO HIST-USER-ID.
+           MOVE WS-INSTALLATION-CODE TO HIST-INSTALLATION.
+           WRITE HIST-RECORD.
+           CLOSE HIST-FILE.
+           PERFORM GET-NEXT-SEQ-NUM.
+           MOVE HIST-DATE TO HIST-IDX-DATE.
+           MOVE WS-HIST-SEQ-NUM TO HIST-IDX-SEQ-NUM.
+           MOVE HIST-TIME TO HIST-IDX-TIME.
+           MOVE HIST-PROGRAM TO HIST-IDX-PROGRAM.
+           MOVE HIST-NUM1 TO HIST-IDX-NUM1.
+           MOVE HIST-NUM2 TO HIST-IDX-NUM2.
+           MOVE HIST-RESULT TO HIST-IDX-RESULT.
+           MOVE HIST-USER-ID TO HIST-IDX-USER-ID.
+           MOVE HIST-INSTALLATION TO HIST-IDX-INSTALLATION.
+           OPEN I-O HIST-INDEX-FILE.
+           IF WS-HIDX-STATUS = "35"
+               OPEN OUTPUT HIST-INDEX-FILE
+               CLOSE HIST-INDEX-FILE
+               OPEN I-O HIST-INDEX-FILE
+           END-IF.
+           WRITE HIST-INDEX-RECORD.
+           IF WS-HIDX-STATUS NOT = "00"
+               MOVE "Unable to write HIST-INDEX-FILE record"
+                   TO WS-EXCEPT-MESSAGE
+               MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+           CLOSE HIST-INDEX-FILE.
+
+       GET-NEXT-SEQ-NUM.
+           OPEN INPUT SEQ-FILE.
+           READ SEQ-FILE
+               AT END MOVE ZERO TO SEQ-NEXT-NUM
+           END-READ.
+           CLOSE SEQ-FILE.
+           ADD 1 TO SEQ-NEXT-NUM.
+           MOVE SEQ-NEXT-NUM TO WS-HIST-SEQ-NUM.
+           OPEN OUTPUT SEQ-FILE.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-FILE.
+
+       WRITE-EXCEPTION.
+           OPEN EXTEND EXCEPTION-FILE.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT EXC-TIME FROM TIME.
+           MOVE "operationsMathSubtract" TO EXC-PROGRAM.
+           MOVE WS-EXCEPT-MESSAGE TO EXC-MESSAGE.
+           MOVE NUM1 TO EXC-NUM1.
+           MOVE NUM2 TO EXC-NUM2.
+           MOVE WS-EXCEPT-BAD-ENTRY TO EXC-BAD-ENTRY.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-FILE.
+
+           COPY NUMVAL.
+
        END PROGRAM operationsMathSubtract.
\ No newline at end of file
