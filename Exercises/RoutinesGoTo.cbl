@@ -1,50 +1,139 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Reads poem text from a poem-ID-keyed catalog file
+      *           instead of hardcoding one fixed poem. Checkpoints
+      *           the last line displayed so an interrupted run can
+      *           be restarted without redisplaying the whole poem.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. routinesGoTo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POEM-FILE ASSIGN TO "POEMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  POEM-FILE.
+           COPY POEMREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHECKREC.
+
        WORKING-STORAGE SECTION.
        01 YES-OR-NO PIC X.
+       01 WS-POEM-ID PIC 9(2).
+       01 WS-RESUME-LINE PIC 9(2) VALUE ZERO.
+       01 WS-CKPT-STATUS PIC X(02) VALUE "00".
+       01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-CKPT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 WS-CKPT-EOF VALUE "Y".
+
        PROCEDURE DIVISION.
 
            ANSWER.
            PERFORM CONTINUATION.
 
            IF YES-OR-NO = "n" OR YES-OR-NO = "N"
-               GO TO END-PROGRAM.
+               GO TO PROGRAM-EXIT.
            IF YES-OR-NO = "y" OR YES-OR-NO = "Y"
-               PERFORM THE-PROGRAM
+               PERFORM SELECT-POEM
+               PERFORM THE-PROGRAM THRU ROUTIN02
+               GO TO PROGRAM-EXIT
            ELSE
-               DISPLAY "Please, insert Y or N".
-               END-PROGRAM.
-               STOP RUN.
+               DISPLAY "Please, insert Y or N"
+               GO TO ANSWER.
 
            CONTINUATION.
                DISPLAY "Do you want to read a poem? (Y/N)?"
                ACCEPT YES-OR-NO.
 
+           SELECT-POEM.
+               PERFORM SHOW-CATALOG.
+               DISPLAY "Enter the poem number to read:".
+               ACCEPT WS-POEM-ID.
+
+       SHOW-CATALOG.
+           DISPLAY "Available poems:".
+           OPEN INPUT POEM-FILE.
+           READ POEM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM SHOW-CATALOG-LINE UNTIL WS-EOF.
+           CLOSE POEM-FILE.
+           MOVE "N" TO WS-EOF-SWITCH.
+
+       SHOW-CATALOG-LINE.
+           IF POEM-LINE-NUM OF POEM-RECORD = 1
+               DISPLAY POEM-ID OF POEM-RECORD " - " POEM-TITLE
+           END-IF.
+           READ POEM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
        THE-PROGRAM.
-           DISPLAY "Here's your poem!"
-.          DISPLAY "Never until the mankind making"
-           PERFORM ROUTIN03.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT POEM-FILE.
+           READ POEM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
        ROUTIN02.
-           DISPLAY "Fathering and all humbling darkness"
-           PERFORM ROUTIN05.
+           PERFORM ROUTIN03 UNTIL WS-EOF.
+           CLOSE POEM-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+
        ROUTIN03.
-           DISPLAY "Bird beast and flower"
-           PERFORM ROUTIN02.
-       ROUTIN04.
-           DISPLAY "And the still hour"
-           PERFORM ROUTIN06.
-       ROUTIN05.
-           DISPLAY "Tells with silence the last light breaking"
-           PERFORM ROUTIN04.
-       ROUTIN06.
-           DISPLAY "Is come of the sea tumbling in harness."
+           IF POEM-ID OF POEM-RECORD = WS-POEM-ID
+               IF POEM-LINE-NUM OF POEM-RECORD > WS-RESUME-LINE
+                   DISPLAY POEM-TEXT
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF.
+           READ POEM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-LINE.
+           MOVE "N" TO WS-CKPT-EOF-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END SET WS-CKPT-EOF TO TRUE
+               END-READ
+               IF NOT WS-CKPT-EOF
+                   IF CKPT-POEM-ID OF CHECKPOINT-RECORD = WS-POEM-ID
+                       MOVE CKPT-LINE-NUM OF CHECKPOINT-RECORD
+                           TO WS-RESUME-LINE
+                       DISPLAY "Resuming poem " WS-POEM-ID
+                           " after line " WS-RESUME-LINE
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-POEM-ID TO CKPT-POEM-ID OF CHECKPOINT-RECORD.
+           MOVE POEM-LINE-NUM OF POEM-RECORD
+               TO CKPT-LINE-NUM OF CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-POEM-ID OF CHECKPOINT-RECORD.
+           MOVE ZERO TO CKPT-LINE-NUM OF CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       PROGRAM-EXIT.
            STOP RUN.
        END PROGRAM routinesGoTo.
