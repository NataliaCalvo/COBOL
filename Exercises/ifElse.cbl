@@ -6,22 +6,171 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. operationsIfElse.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "RATETABLE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-FILE ASSIGN TO "AUTHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTREC.
+
+       FD  RATE-FILE.
+           COPY RATETBL.
+
+       FD  AUTH-FILE.
+           COPY AUTHREC.
+
        WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(4).
-           01 NUM2 PIC 9(4).
-           01 RESULT PIC 9(5).
+           COPY MATHFLDS.
+           01 WS-THRESHOLD PIC 9(7)V99 VALUE 50.
+           01 WS-THRESHOLD-ENTRY PIC X(9).
 
        PROCEDURE DIVISION.
-           DISPLAY "Insert the first number:".
-           ACCEPT NUM1.
-           DISPLAY "Insert the second number:".
-           ACCEPT NUM2.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           IF RESULT > 50
-               DISPLAY "The result is higher than 50"
-               ELSE DISPLAY "The result is lower or equal to 50"
-           END-IF.
-       STOP RUN.
+           PERFORM IDENTIFY-OPERATOR.
+           PERFORM SIGN-ON.
+           PERFORM GET-INSTALL-RULES.
+           PERFORM GET-THRESHOLD.
+       GET-NUM1.
+           PERFORM VALIDATE-NUM1.
+           PERFORM VALIDATE-NUM2.
+           COMPUTE RESULT ROUNDED = NUM1 * NUM2
+               ON SIZE ERROR
+                   DISPLAY "Overflow: product does not fit in RESULT"
+                   MOVE "Overflow: product does not fit in RESULT" TO
+                       WS-EXCEPT-MESSAGE
+                   MOVE SPACES TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM WRITE-EXCEPTION
+                   GO TO GET-NUM1
+           END-COMPUTE.
+           IF WS-TAX-RATE > ZERO
+               IF WS-ROUND-TRUNCATE
+                   COMPUTE RESULT = RESULT + (RESULT * WS-TAX-RATE)
+               ELSE
+                   COMPUTE RESULT ROUNDED =
+                       RESULT + (RESULT * WS-TAX-RATE)
+               END-IF
+           END-IF.
+           MOVE RESULT TO WS-RESULT-EDIT.
+           DISPLAY "The result is:" WS-RESULT-EDIT.
+           IF RESULT > WS-THRESHOLD
+               DISPLAY "The result is higher than the threshold"
+               ELSE DISPLAY "The result is lower or equal to threshold"
+           END-IF.
+       GOBACK.
+
+       IDENTIFY-OPERATOR.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           DISPLAY "INSTALLATION" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-INSTALL-ENTRY FROM ENVIRONMENT-VALUE.
+           IF WS-INSTALL-ENTRY NOT = SPACES
+               MOVE WS-INSTALL-ENTRY TO WS-INSTALLATION-CODE
+           END-IF.
+
+       SIGN-ON.
+           DISPLAY "Enter user ID:".
+           ACCEPT WS-SIGNON-USERID.
+           DISPLAY "Enter password:".
+           ACCEPT WS-SIGNON-PASSWORD.
+           MOVE "N" TO WS-SIGNON-FOUND-SWITCH.
+           MOVE "N" TO WS-AUTH-EOF-SWITCH.
+           OPEN INPUT AUTH-FILE.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+           PERFORM SCAN-AUTH-LINE UNTIL WS-AUTH-EOF.
+           CLOSE AUTH-FILE.
+           IF NOT WS-SIGNON-FOUND
+               DISPLAY "Invalid userid or password, please re-enter."
+               GO TO SIGN-ON
+           END-IF.
+           MOVE WS-SIGNON-USERID TO WS-OPERATOR-ID.
+
+       SCAN-AUTH-LINE.
+           IF AUTH-USER-ID OF AUTH-RECORD = WS-SIGNON-USERID
+               AND AUTH-PASSWORD OF AUTH-RECORD = WS-SIGNON-PASSWORD
+               SET WS-SIGNON-FOUND TO TRUE
+           END-IF.
+           READ AUTH-FILE
+               AT END SET WS-AUTH-EOF TO TRUE
+           END-READ.
+
+       GET-INSTALL-RULES.
+           MOVE "N" TO WS-RULE-FOUND-SWITCH.
+           MOVE "N" TO WS-RATE-EOF-SWITCH.
+           OPEN INPUT RATE-FILE.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+           PERFORM SCAN-RATE-LINE UNTIL WS-RATE-EOF.
+           CLOSE RATE-FILE.
+           IF NOT WS-RULE-FOUND
+               MOVE WS-DFLT-TAX-RATE TO WS-TAX-RATE
+               MOVE WS-DFLT-ROUND-RULE TO WS-ROUND-RULE
+               MOVE WS-DFLT-THRESHOLD TO WS-RULE-THRESHOLD
+           END-IF.
+           IF WS-RULE-THRESHOLD > ZERO
+               MOVE WS-RULE-THRESHOLD TO WS-THRESHOLD
+           END-IF.
+
+       SCAN-RATE-LINE.
+           IF RATE-INSTALLATION OF RATE-RECORD = WS-INSTALLATION-CODE
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD TO WS-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-RULE-THRESHOLD
+               SET WS-RULE-FOUND TO TRUE
+           END-IF.
+           IF RATE-INSTALLATION OF RATE-RECORD = "DFLT"
+               MOVE RATE-TAX-RATE OF RATE-RECORD TO WS-DFLT-TAX-RATE
+               MOVE RATE-ROUND-RULE OF RATE-RECORD
+                   TO WS-DFLT-ROUND-RULE
+               MOVE RATE-THRESHOLD OF RATE-RECORD TO WS-DFLT-THRESHOLD
+           END-IF.
+           READ RATE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+
+       GET-THRESHOLD.
+           DISPLAY "Insert the comparison threshold (default "
+               WS-THRESHOLD "):".
+           ACCEPT WS-THRESHOLD-ENTRY.
+           IF WS-THRESHOLD-ENTRY = SPACES
+               DISPLAY "Using installation default threshold"
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(WS-THRESHOLD-ENTRY)
+                   TO WS-NUM-CHECK
+               IF WS-NUM-CHECK NOT = 0
+                   DISPLAY "Invalid entry, please re-enter."
+                   MOVE "Invalid threshold entry rejected" TO
+                       WS-EXCEPT-MESSAGE
+                   MOVE WS-THRESHOLD-ENTRY TO WS-EXCEPT-BAD-ENTRY
+                   PERFORM WRITE-EXCEPTION
+                   GO TO GET-THRESHOLD
+               ELSE
+                   COMPUTE WS-THRESHOLD =
+                       FUNCTION NUMVAL(WS-THRESHOLD-ENTRY)
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION.
+           OPEN EXTEND EXCEPTION-FILE.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT EXC-TIME FROM TIME.
+           MOVE "operationsIfElse" TO EXC-PROGRAM.
+           MOVE WS-EXCEPT-MESSAGE TO EXC-MESSAGE.
+           MOVE NUM1 TO EXC-NUM1.
+           MOVE NUM2 TO EXC-NUM2.
+           MOVE WS-EXCEPT-BAD-ENTRY TO EXC-BAD-ENTRY.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-FILE.
+
+           COPY NUMVAL.
+
        END PROGRAM operationsIfElse.
\ No newline at end of file
